@@ -0,0 +1,18 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE TENANT CONTROL RECORD LAYOUT READ
+      * BY BAQRDRV.  ONE RECORD PER BUSINESS UNIT GIVES THE OAUTH
+      * CLIENT ID/SECRET AND Z/OS CONNECT EE SERVER URI TO USE FOR
+      * THAT BUSINESS UNIT'S TRANSACTIONS, SO A SINGLE BATCH RUN CAN
+      * CYCLE THROUGH SEVERAL TENANTS AGAINST THE SAME SERVER WITHOUT
+      * A SEPARATE JCL STEP PER BUSINESS UNIT.
+      *****************************************************************
+       01  BAQTEN-RECORD.
+         03 BAQTEN-BUSINESS-UNIT         PIC X(06).
+         03 BAQTEN-OAUTH-CLIENTID        PIC X(256).
+         03 BAQTEN-OAUTH-CLIENT-SECRET   PIC X(256).
+         03 BAQTEN-ZCON-SERVER-URI       PIC X(256).
