@@ -0,0 +1,23 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE EXCEPTION RECORD LAYOUT WRITTEN BY
+      * BAQRDRV WHENEVER A STUB CALL COMES BACK WITH A BAQ-RETURN-CODE
+      * OTHER THAN BAQ-SUCCESS.  OPERATIONS REVIEWS THIS FILE THE NEXT
+      * MORNING TO DECIDE WHAT NEEDS TO BE RESUBMITTED.
+      *
+      * ALL NUMERIC FIELDS ARE DISPLAY (NO COMP/COMP-5) BECAUSE
+      * BAQEXCPT IS ORGANIZATION LINE SEQUENTIAL -- BINARY USAGE ON A
+      * LINE SEQUENTIAL RECORD WRITES A BAD RECORD.
+      *****************************************************************
+       01  BAQEXCP-RECORD.
+         03 BAQEXCP-SEQ-NBR              PIC 9(09).
+         03 BAQEXCP-STUB-NAME            PIC X(08).
+         03 BAQEXCP-RETURN-CODE          PIC S9(09).
+         03 BAQEXCP-STATUS-CODE          PIC S9(09).
+         03 BAQEXCP-STATUS-MESSAGE       PIC X(1024).
+         03 BAQEXCP-DATE-STAMP           PIC X(08).
+         03 BAQEXCP-TIME-STAMP           PIC X(06).
