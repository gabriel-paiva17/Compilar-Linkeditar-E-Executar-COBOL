@@ -0,0 +1,506 @@
+      *****************************************************************
+      *
+      * PROGRAM-ID.    BAQRRPT
+      *
+      * AUTHOR.        R. OKONKWO -- BATCH INTEGRATION TEAM
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS
+      * DATE-WRITTEN.  2020-01-08
+      *
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2020-01-08 RO    INITIAL VERSION -- DAILY RECONCILIATION
+      *                    REPORT BY BAQ-STUB-NAME AND RETURN CODE.
+      *****************************************************************
+      * FUNCTION.
+      *   READS THE DAY'S BAQAUDIT AUDIT TRAIL (WRITTEN BY BAQRDRV FOR
+      *   EVERY STUB CALL, SUCCESSFUL OR NOT) AND THE BAQCTLV CONTROL
+      *   FILE OF EXPECTED DAILY CALL VOLUME PER STUB, AND PRINTS A
+      *   RECONCILIATION REPORT BROKEN OUT BY BAQ-STUB-NAME SHOWING
+      *   TOTAL CALLS, SUCCESSFUL CALLS, A COUNT PER BAQ-RETURN-CODE
+      *   VALUE, AND THE VARIANCE AGAINST THE EXPECTED VOLUME.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BAQRRPT.
+       AUTHOR.        R. OKONKWO.
+       INSTALLATION.  ENTERPRISE BATCH SYSTEMS.
+       DATE-WRITTEN.  2020-01-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAQAUDIT ASSIGN TO BAQAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BAQCTLV ASSIGN TO BAQCTLV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLV-STATUS.
+
+           SELECT BAQSRTWK ASSIGN TO BAQSRTWK.
+
+           SELECT BAQSRTD ASSIGN TO BAQSRTD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRTD-STATUS.
+
+           SELECT BAQRPRT ASSIGN TO BAQRPRT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BAQAUDIT
+           RECORDING MODE IS F.
+           COPY BAQAUDT.
+
+      *****************************************************************
+      *    WS-SRT-RECORD/BAQSRTD-RECORD MIRROR BAQAUDT-RECORD FIELD
+      *    FOR FIELD (NOT COPY BAQAUDT -- SEE BAQSRTD-RECORD BELOW).
+      *    NUMERIC FIELDS STAY DISPLAY (NO COMP/COMP-5): BAQAUDIT AND
+      *    BAQSRTD ARE BOTH LINE SEQUENTIAL, AND THIS SORT PASSES
+      *    ONE STRAIGHT THROUGH TO THE OTHER.
+      *****************************************************************
+       SD  BAQSRTWK.
+       01  WS-SRT-RECORD.
+           05 WS-SRT-STUB-NAME             PIC X(08).
+           05 WS-SRT-RETURN-CODE           PIC S9(09).
+           05 WS-SRT-DATE-STAMP            PIC X(08).
+
+       FD  BAQSRTD
+           RECORDING MODE IS F.
+       01  BAQSRTD-RECORD.
+           05 BAQSRTD-STUB-NAME            PIC X(08).
+           05 BAQSRTD-RETURN-CODE          PIC S9(09).
+           05 BAQSRTD-DATE-STAMP           PIC X(08).
+
+       FD  BAQCTLV
+           RECORDING MODE IS F.
+           COPY BAQCTLV.
+
+       FD  BAQRPRT
+           RECORDING MODE IS F.
+       01  BAQRPRT-RECORD                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    SWITCHES
+      *****************************************************************
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 WS-EOF                     VALUE 'Y'.
+
+       77  WS-CTLV-EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88 WS-CTLV-EOF                VALUE 'Y'.
+
+       77  WS-FIRST-STUB-SWITCH        PIC X(01) VALUE 'Y'.
+           88 WS-FIRST-STUB              VALUE 'Y'.
+
+       77  WS-FOUND-SWITCH              PIC X(01) VALUE 'N'.
+           88 WS-FOUND                    VALUE 'Y'.
+
+      *****************************************************************
+      *    FILE STATUS FIELDS
+      *****************************************************************
+       77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-CTLV-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-SRTD-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-RPRT-STATUS              PIC X(02) VALUE SPACES.
+
+      *****************************************************************
+      *    EXPECTED-VOLUME CONTROL TABLE
+      *****************************************************************
+       01  WS-CTLV-TABLE.
+           05 WS-CTLV-ENTRY OCCURS 200 TIMES.
+              10 WS-CTLV-STUB-NAME     PIC X(08).
+              10 WS-CTLV-EXPECTED      PIC 9(09).
+       77  WS-CTLV-COUNT               PIC 9(05) COMP-3 VALUE 0.
+       77  WS-SEARCH-IDX               PIC 9(05) COMP-3 VALUE 0.
+
+      *****************************************************************
+      *    PER-STUB ACCUMULATORS
+      *****************************************************************
+       77  WS-CURR-STUB-NAME           PIC X(08) VALUE SPACES.
+       77  WS-TOTAL-CALLS              PIC 9(09) COMP-3 VALUE 0.
+       77  WS-SUCCESS-CALLS            PIC 9(09) COMP-3 VALUE 0.
+       77  WS-EXPECTED-VOLUME          PIC 9(09)        VALUE 0.
+       01  WS-ERROR-COUNTS.
+           05 WS-ERROR-COUNT OCCURS 4 TIMES PIC 9(09) COMP-3.
+
+      *****************************************************************
+      *    REPORT GRAND TOTALS
+      *****************************************************************
+       77  WS-STUB-COUNT               PIC 9(05) COMP-3 VALUE 0.
+       77  WS-GRAND-TOTAL-CALLS        PIC 9(09) COMP-3 VALUE 0.
+       77  WS-GRAND-SUCCESS-CALLS      PIC 9(09) COMP-3 VALUE 0.
+
+      *****************************************************************
+      *    PRINT LINES
+      *****************************************************************
+       01  WS-HDG1-LINE.
+           05 FILLER                   PIC X(01) VALUE '1'.
+           05 FILLER                   PIC X(131) VALUE
+               'BAQRRPT - DAILY STUB RECONCILIATION REPORT'.
+
+       01  WS-HDG2-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(08) VALUE 'STUB'.
+           05 FILLER                   PIC X(06) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'TOTAL'.
+           05 FILLER                   PIC X(04) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'SUCCESS'.
+           05 FILLER                   PIC X(04) VALUE SPACES.
+           05 FILLER                   PIC X(05) VALUE 'API'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(05) VALUE 'ZCEE'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(05) VALUE 'STUB'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE 'NORESP'.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'EXPECTED'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE 'VARIANCE'.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 DL-STUB-NAME              PIC X(08).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DL-TOTAL                  PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DL-SUCCESS                PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DL-ERR-API                PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 DL-ERR-ZCEE               PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 DL-ERR-STUB               PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 DL-ERR-NORESP             PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DL-EXPECTED               PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DL-VARIANCE               PIC X(08).
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(10) VALUE 'GRAND'.
+           05 FILLER                   PIC X(09) VALUE 'TOTALS'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 TL-STUB-COUNT             PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 TL-TOTAL                  PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 TL-SUCCESS                PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-RTN
+               THRU 1000-EXIT.
+
+           IF NOT WS-EOF
+               PERFORM 3000-READ-SORTED-RTN
+                   THRU 3000-EXIT
+
+               PERFORM 2000-PROCESS-RTN
+                   THRU 2000-EXIT
+                   UNTIL WS-EOF
+
+               IF NOT WS-FIRST-STUB
+                   PERFORM 4500-WRITE-STUB-LINE-RTN
+                       THRU 4500-EXIT
+               END-IF
+
+               PERFORM 7000-WRITE-GRAND-TOTAL-RTN
+                   THRU 7000-EXIT
+           END-IF.
+
+           PERFORM 8000-TERMINATE-RTN
+               THRU 8000-EXIT.
+
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE-RTN -- LOAD THE CONTROL TABLE, SORT THE
+      *                    AUDIT TRAIL BY STUB NAME, OPEN THE SORTED
+      *                    OUTPUT AND THE PRINT FILE, WRITE HEADINGS
+      *****************************************************************
+       1000-INITIALIZE-RTN.
+           PERFORM 1100-LOAD-CONTROL-RTN
+               THRU 1100-EXIT.
+
+           PERFORM 1200-SORT-AUDIT-RTN
+               THRU 1200-EXIT.
+
+           PERFORM 1300-OPEN-REPORT-RTN
+               THRU 1300-EXIT.
+           IF WS-EOF
+               GO TO 1000-EXIT
+           END-IF.
+
+           PERFORM 1400-WRITE-HEADINGS-RTN
+               THRU 1400-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1100-LOAD-CONTROL-RTN -- READ BAQCTLV INTO WS-CTLV-TABLE
+      *****************************************************************
+       1100-LOAD-CONTROL-RTN.
+           OPEN INPUT BAQCTLV.
+           IF WS-CTLV-STATUS = '00'
+               PERFORM 1110-LOAD-ONE-CTLV-RTN
+                   THRU 1110-EXIT
+                   UNTIL WS-CTLV-EOF
+               CLOSE BAQCTLV
+           ELSE
+               DISPLAY 'BAQRRPT - NO BAQCTLV CONTROL FILE, STATUS = '
+                   WS-CTLV-STATUS
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1110-LOAD-ONE-CTLV-RTN -- ONE CONTROL FILE RECORD INTO THE
+      *                              TABLE
+      *****************************************************************
+       1110-LOAD-ONE-CTLV-RTN.
+           READ BAQCTLV
+               AT END
+                   MOVE 'Y' TO WS-CTLV-EOF-SWITCH
+               NOT AT END
+                   IF WS-CTLV-COUNT < 200
+                       ADD 1 TO WS-CTLV-COUNT
+                       MOVE BAQCTLV-STUB-NAME
+                           TO WS-CTLV-STUB-NAME(WS-CTLV-COUNT)
+                       MOVE BAQCTLV-EXPECTED-VOLUME
+                           TO WS-CTLV-EXPECTED(WS-CTLV-COUNT)
+                   END-IF
+           END-READ.
+
+       1110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1200-SORT-AUDIT-RTN -- SORT THE AUDIT TRAIL BY STUB NAME
+      *****************************************************************
+       1200-SORT-AUDIT-RTN.
+           SORT BAQSRTWK
+               ON ASCENDING KEY WS-SRT-STUB-NAME
+               USING BAQAUDIT
+               GIVING BAQSRTD.
+
+           IF SORT-RETURN NOT = 0
+               DISPLAY 'BAQRRPT - SORT OF BAQAUDIT FAILED, RC = '
+                   SORT-RETURN
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1300-OPEN-REPORT-RTN -- OPEN THE SORTED AUDIT FILE FOR
+      *                            READING AND THE PRINT FILE FOR
+      *                            OUTPUT
+      *****************************************************************
+       1300-OPEN-REPORT-RTN.
+           OPEN INPUT BAQSRTD.
+           IF WS-SRTD-STATUS NOT = '00'
+               DISPLAY 'BAQRRPT - OPEN FAILED FOR BAQSRTD, STATUS = '
+                   WS-SRTD-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+
+           OPEN OUTPUT BAQRPRT.
+           IF WS-RPRT-STATUS NOT = '00'
+               DISPLAY 'BAQRRPT - OPEN FAILED FOR BAQRPRT, STATUS = '
+                   WS-RPRT-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1400-WRITE-HEADINGS-RTN
+      *****************************************************************
+       1400-WRITE-HEADINGS-RTN.
+           WRITE BAQRPRT-RECORD FROM WS-HDG1-LINE.
+           WRITE BAQRPRT-RECORD FROM WS-HDG2-LINE.
+
+       1400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-PROCESS-RTN -- ONE SORTED AUDIT RECORD.  WHEN THE STUB
+      *                    NAME CHANGES, THE PRIOR STUB'S TOTALS ARE
+      *                    PRINTED (A CLASSIC CONTROL BREAK).
+      *****************************************************************
+       2000-PROCESS-RTN.
+           IF BAQSRTD-STUB-NAME NOT = WS-CURR-STUB-NAME
+               IF NOT WS-FIRST-STUB
+                   PERFORM 4500-WRITE-STUB-LINE-RTN
+                       THRU 4500-EXIT
+               END-IF
+               PERFORM 4000-START-NEW-STUB-RTN
+                   THRU 4000-EXIT
+           END-IF.
+
+           PERFORM 5000-ACCUMULATE-RTN
+               THRU 5000-EXIT.
+
+           PERFORM 3000-READ-SORTED-RTN
+               THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3000-READ-SORTED-RTN -- READ NEXT SORTED AUDIT RECORD
+      *****************************************************************
+       3000-READ-SORTED-RTN.
+           READ BAQSRTD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4000-START-NEW-STUB-RTN -- RESET ACCUMULATORS FOR THE NEW
+      *                    STUB NAME AND LOOK UP ITS EXPECTED VOLUME
+      *****************************************************************
+       4000-START-NEW-STUB-RTN.
+           MOVE BAQSRTD-STUB-NAME TO WS-CURR-STUB-NAME.
+           MOVE 0 TO WS-TOTAL-CALLS.
+           MOVE 0 TO WS-SUCCESS-CALLS.
+           MOVE 0 TO WS-ERROR-COUNT(1).
+           MOVE 0 TO WS-ERROR-COUNT(2).
+           MOVE 0 TO WS-ERROR-COUNT(3).
+           MOVE 0 TO WS-ERROR-COUNT(4).
+
+           PERFORM 6000-LOOKUP-EXPECTED-RTN
+               THRU 6000-EXIT.
+
+           MOVE 'N' TO WS-FIRST-STUB-SWITCH.
+
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4500-WRITE-STUB-LINE-RTN -- PRINT THE COMPLETED STUB LINE
+      *****************************************************************
+       4500-WRITE-STUB-LINE-RTN.
+           ADD 1 TO WS-STUB-COUNT.
+
+           MOVE SPACES              TO WS-DETAIL-LINE.
+           MOVE WS-CURR-STUB-NAME   TO DL-STUB-NAME.
+           MOVE WS-TOTAL-CALLS      TO DL-TOTAL.
+           MOVE WS-SUCCESS-CALLS    TO DL-SUCCESS.
+           MOVE WS-ERROR-COUNT(1)   TO DL-ERR-API.
+           MOVE WS-ERROR-COUNT(2)   TO DL-ERR-ZCEE.
+           MOVE WS-ERROR-COUNT(3)   TO DL-ERR-STUB.
+           MOVE WS-ERROR-COUNT(4)   TO DL-ERR-NORESP.
+           MOVE WS-EXPECTED-VOLUME  TO DL-EXPECTED.
+
+           IF WS-EXPECTED-VOLUME > 0
+                   AND WS-TOTAL-CALLS < WS-EXPECTED-VOLUME
+               MOVE '*BELOW*' TO DL-VARIANCE
+           ELSE
+               IF WS-EXPECTED-VOLUME > 0
+                       AND WS-TOTAL-CALLS > WS-EXPECTED-VOLUME
+                   MOVE '*ABOVE*' TO DL-VARIANCE
+               ELSE
+                   MOVE SPACES TO DL-VARIANCE
+               END-IF
+           END-IF.
+
+           WRITE BAQRPRT-RECORD FROM WS-DETAIL-LINE.
+
+       4500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5000-ACCUMULATE-RTN -- ADD THE CURRENT SORTED AUDIT RECORD
+      *                    INTO THE CURRENT STUB'S COUNTERS
+      *****************************************************************
+       5000-ACCUMULATE-RTN.
+           ADD 1 TO WS-TOTAL-CALLS.
+           ADD 1 TO WS-GRAND-TOTAL-CALLS.
+
+           EVALUATE BAQSRTD-RETURN-CODE
+               WHEN 0
+                   ADD 1 TO WS-SUCCESS-CALLS
+                   ADD 1 TO WS-GRAND-SUCCESS-CALLS
+               WHEN 1 THRU 4
+                   ADD 1 TO WS-ERROR-COUNT(BAQSRTD-RETURN-CODE)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6000-LOOKUP-EXPECTED-RTN -- LINEAR SEARCH OF THE CONTROL
+      *                    TABLE FOR THE CURRENT STUB NAME
+      *****************************************************************
+       6000-LOOKUP-EXPECTED-RTN.
+           MOVE 0   TO WS-EXPECTED-VOLUME.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+
+           PERFORM 6100-COMPARE-ONE-CTLV-RTN
+               THRU 6100-EXIT
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-CTLV-COUNT
+                  OR WS-FOUND.
+
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6100-COMPARE-ONE-CTLV-RTN -- COMPARE ONE CONTROL TABLE
+      *                                 ENTRY AGAINST THE CURRENT STUB
+      *****************************************************************
+       6100-COMPARE-ONE-CTLV-RTN.
+           IF WS-CTLV-STUB-NAME(WS-SEARCH-IDX) = WS-CURR-STUB-NAME
+               MOVE WS-CTLV-EXPECTED(WS-SEARCH-IDX)
+                   TO WS-EXPECTED-VOLUME
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           END-IF.
+
+       6100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7000-WRITE-GRAND-TOTAL-RTN
+      *****************************************************************
+       7000-WRITE-GRAND-TOTAL-RTN.
+           MOVE SPACES                 TO WS-TOTAL-LINE.
+           MOVE WS-STUB-COUNT          TO TL-STUB-COUNT.
+           MOVE WS-GRAND-TOTAL-CALLS   TO TL-TOTAL.
+           MOVE WS-GRAND-SUCCESS-CALLS TO TL-SUCCESS.
+
+           WRITE BAQRPRT-RECORD FROM WS-TOTAL-LINE.
+
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    8000-TERMINATE-RTN -- CLOSE FILES
+      *****************************************************************
+       8000-TERMINATE-RTN.
+           CLOSE BAQSRTD.
+           CLOSE BAQRPRT.
+
+       8000-EXIT.
+           EXIT.
