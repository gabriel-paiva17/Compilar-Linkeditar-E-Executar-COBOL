@@ -23,9 +23,11 @@
       *      1    Added support for BAQ-OAUTH
       *      2    Added support for BAQ-TOKEN (JWT)
       *      3    Added support for setting z/OS Connect EE server URI
+      *      4    Added support for BAQ-CLIENTCERT (mutual TLS) and
+      *           the BAQ-SIMULATION-SWITCH dry-run flag
       *****************************************************************
        01  BAQ-REQUEST-INFO.
-         03 BAQ-REQUEST-INFO-COMP-LEVEL  PIC S9(9) COMP-5 SYNC VALUE 3.
+         03 BAQ-REQUEST-INFO-COMP-LEVEL  PIC S9(9) COMP-5 SYNC VALUE 4.
          03 BAQ-REQUEST-INFO-USER.
             05 BAQ-OAUTH.
                07 BAQ-OAUTH-USERNAME           PIC X(256).
@@ -50,8 +52,18 @@
                07 BAQ-TOKEN-PASSWORD           PIC X(256).
                07 BAQ-TOKEN-PASSWORD-LEN       PIC S9(9) COMP-5 SYNC
                                                  VALUE 0.
+            05 BAQ-CLIENTCERT.
+               07 BAQ-CERT-KEYRING            PIC X(256).
+               07 BAQ-CERT-KEYRING-LEN        PIC S9(9) COMP-5 SYNC
+                                                 VALUE 0.
+               07 BAQ-CERT-LABEL              PIC X(256).
+               07 BAQ-CERT-LABEL-LEN          PIC S9(9) COMP-5 SYNC
+                                                 VALUE 0.
             05 BAQ-ZCON-SERVER-URI             PIC X(256)
                                                  VALUE SPACES.
+         03 BAQ-SIMULATION-SWITCH           PIC X(01) VALUE 'N'.
+            88 BAQ-SIMULATION-MODE            VALUE 'Y'.
+            88 BAQ-LIVE-MODE                  VALUE 'N'.
 
        01  BAQ-RESPONSE-INFO.
          03 BAQ-RESPONSE-INFO-COMP-LEVEL PIC S9(9) COMP-5 SYNC VALUE 0.
