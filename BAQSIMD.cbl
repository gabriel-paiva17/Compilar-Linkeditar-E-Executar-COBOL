@@ -0,0 +1,20 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE SIMULATION TEST-DATA RECORD LAYOUT
+      * READ BY BAQRDRV WHEN RUNNING IN DRY-RUN MODE (SEE
+      * BAQ-SIMULATION-SWITCH IN BAQRINFO).  ONE RECORD PER STUB NAME
+      * GIVES THE CANNED RETURN CODE/STATUS CODE/STATUS MESSAGE TO
+      * HAND BACK IN PLACE OF ACTUALLY CALLING THE Z/OS CONNECT EE
+      * STUB, SO A BATCH JOB'S ERROR-HANDLING PATHS CAN BE EXERCISED
+      * WITHOUT TOUCHING THE REAL API.
+      *****************************************************************
+       01  BAQSIMD-RECORD.
+         03 BAQSIMD-STUB-NAME            PIC X(08).
+         03 BAQSIMD-RETURN-CODE          PIC S9(09) COMP-5.
+         03 BAQSIMD-STATUS-CODE          PIC S9(09) COMP-5.
+         03 BAQSIMD-STATUS-MESSAGE-LEN   PIC S9(09) COMP-5.
+         03 BAQSIMD-STATUS-MESSAGE       PIC X(1024).
