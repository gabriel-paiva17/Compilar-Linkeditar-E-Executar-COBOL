@@ -0,0 +1,18 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE CHECKPOINT/RESTART RECORD LAYOUT
+      * WRITTEN BY BAQRDRV EVERY WS-CKPT-INTERVAL CALLS.  ON THE NEXT
+      * RUN, BAQRDRV READS THE LAST RECORD ON THIS FILE AND SKIPS
+      * TRANSACTIONS UP TO AND INCLUDING THAT SEQUENCE NUMBER SO A
+      * JOB THAT ABENDED PARTWAY THROUGH DOES NOT REPLAY CALLS THAT
+      * ALREADY WENT OUT.
+      *****************************************************************
+       01  BAQCKPT-RECORD.
+         03 BAQCKPT-SEQ-NBR              PIC 9(09).
+         03 BAQCKPT-STUB-NAME            PIC X(08).
+         03 BAQCKPT-DATE-STAMP           PIC X(08).
+         03 BAQCKPT-TIME-STAMP           PIC X(06).
