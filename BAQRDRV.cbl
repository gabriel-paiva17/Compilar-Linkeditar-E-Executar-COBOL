@@ -0,0 +1,1120 @@
+      *****************************************************************
+      *
+      * PROGRAM-ID.    BAQRDRV
+      *
+      * AUTHOR.        R. OKONKWO -- BATCH INTEGRATION TEAM
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS
+      * DATE-WRITTEN.  2019-04-11
+      *
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2019-04-11 RO    INITIAL VERSION -- GENERIC STUB DRIVER,
+      *                    READS BAQTRNIN AND CALLS BAQ-STUB-NAME
+      *                    DYNAMICALLY FOR EACH TRANSACTION.
+      *   2019-07-18 RO    ADDED BAQEXCPT EXCEPTION FILE -- ONE RECORD
+      *                    WRITTEN FOR EVERY CALL THAT DOES NOT COME
+      *                    BACK BAQ-SUCCESS.
+      *   2019-11-05 RO    ADDED CHECKPOINT/RESTART SUPPORT VIA
+      *                    BAQCKPNT SO A LONG-RUNNING JOB CAN RESUME
+      *                    AFTER THE LAST CHECKPOINTED SEQUENCE NUMBER.
+      *   2020-03-12 RO    ADDED BAQTOKC TOKEN CACHE KEYED BY OAUTH
+      *                    CLIENT ID TO AVOID RE-AUTHENTICATING ON
+      *                    EVERY STUB CALL.
+      *   2020-08-27 RO    ADDED 4300-BUILD-CERT-RTN AND BAQ-CLIENTCERT
+      *                    SUPPORT FOR MUTUAL-TLS STUB CALLS.
+      *   2020-12-09 RO    ADDED BAQAUDIT AUDIT TRAIL -- ONE RECORD PER
+      *                    CALL, SUCCESS OR FAILURE, FOR BAQRRPT'S
+      *                    DAILY RECONCILIATION REPORT.
+      *   2021-02-24 RO    ADDED BAQOVFLW OVERFLOW CAPTURE FOR STATUS
+      *                    MESSAGES LONGER THAN BAQ-STATUS-MESSAGE
+      *                    CAN HOLD.
+      *   2021-06-02 RO    ADDED BUSINESS-UNIT CREDENTIAL TABLE LOOKUP
+      *                    (BAQTENCT) FOR MULTI-TENANT RUNS.
+      *   2021-08-19 RO    ADDED SIMULATION/DRY-RUN MODE, DRIVEN BY A
+      *                    JCL PARM, SOURCING CANNED RESPONSES FROM
+      *                    BAQSIMDT INSTEAD OF CALLING THE STUB.
+      *   2021-10-05 RO    ADDED 4400-VALIDATE-SCOPE-RTN TO BOUNDS-
+      *                    CHECK THE OAUTH SCOPE POINTER/LENGTH BEFORE
+      *                    THE STUB CALL.
+      *   2022-01-14 RO    REVIEW FIXES -- LENGTH FIELDS FOR ALL
+      *                    CREDENTIAL FIELDS, CLEARED STALE CREDENTIAL
+      *                    DATA EACH TRANSACTION, CHECKED BAQCKPNT/
+      *                    BAQTOKC OPENS, KEPT SIMULATED CALLS OUT OF
+      *                    BAQAUDIT, AND TIGHTENED THE SIMULATE-PARM
+      *                    LENGTH CHECK.
+      *****************************************************************
+      * FUNCTION.
+      *   READS A SEQUENTIAL TRANSACTION FILE OF Z/OS CONNECT EE STUB
+      *   REQUESTS, ONE record PER API CALL, BUILDS BAQ-REQUEST-INFO
+      *   FOR EACH ONE (OAUTH OR TOKEN CREDENTIALS DEPENDING ON THE
+      *   TRANSACTION MODE SWITCH) AND CALLS THE STUB NAMED ON THE
+      *   TRANSACTION RECORD.  THIS REPLACES HAND-CODING A SEPARATE
+      *   ONE-OFF CALLER PROGRAM FOR EVERY STUB WE ONBOARD.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BAQRDRV.
+       AUTHOR.        R. OKONKWO.
+       INSTALLATION.  ENTERPRISE BATCH SYSTEMS.
+       DATE-WRITTEN.  2019-04-11.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAQTRNIN ASSIGN TO BAQTRNIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRNIN-STATUS.
+
+           SELECT BAQEXCPT ASSIGN TO BAQEXCPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+
+           SELECT BAQCKPNT ASSIGN TO BAQCKPNT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPNT-STATUS.
+
+           SELECT BAQTOKC ASSIGN TO BAQTOKC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAQTKNC-CLIENTID
+               FILE STATUS IS WS-TOKC-STATUS.
+
+           SELECT BAQAUDIT ASSIGN TO BAQAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BAQOVFLW ASSIGN TO BAQOVFLW
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVFL-STATUS.
+
+           SELECT BAQTENCT ASSIGN TO BAQTENCT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TENCT-STATUS.
+
+           SELECT BAQSIMDT ASSIGN TO BAQSIMDT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAQSIMD-STUB-NAME
+               FILE STATUS IS WS-SIMD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BAQTRNIN
+           RECORDING MODE IS F.
+           COPY BAQTRIN.
+
+       FD  BAQEXCPT
+           RECORDING MODE IS F.
+           COPY BAQEXCP.
+
+       FD  BAQCKPNT
+           RECORDING MODE IS F.
+           COPY BAQCKPT.
+
+       FD  BAQTOKC.
+           COPY BAQTKNC.
+
+       FD  BAQAUDIT
+           RECORDING MODE IS F.
+           COPY BAQAUDT.
+
+       FD  BAQOVFLW
+           RECORDING MODE IS F.
+           COPY BAQOVFL.
+
+       FD  BAQTENCT
+           RECORDING MODE IS F.
+           COPY BAQTEN.
+
+       FD  BAQSIMDT.
+           COPY BAQSIMD.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    SWITCHES
+      *****************************************************************
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 WS-EOF                     VALUE 'Y'.
+           88 WS-NOT-EOF                 VALUE 'N'.
+
+       77  WS-CKPNT-EOF-SWITCH         PIC X(01) VALUE 'N'.
+           88 WS-CKPNT-EOF               VALUE 'Y'.
+
+       77  WS-CACHE-HIT-SWITCH         PIC X(01) VALUE 'N'.
+           88 WS-CACHE-HIT               VALUE 'Y'.
+
+       77  WS-TENCT-EOF-SWITCH         PIC X(01) VALUE 'N'.
+           88 WS-TENCT-EOF               VALUE 'Y'.
+
+       77  WS-TENANT-FOUND-SWITCH      PIC X(01) VALUE 'N'.
+           88 WS-TENANT-FOUND            VALUE 'Y'.
+
+       77  WS-SCOPE-INVALID-SWITCH     PIC X(01) VALUE 'N'.
+           88 WS-SCOPE-INVALID           VALUE 'Y'.
+
+       77  WS-RESTARTING-SWITCH        PIC X(01) VALUE 'N'.
+           88 WS-RESTARTING               VALUE 'Y'.
+
+      *****************************************************************
+      *    FILE STATUS FIELDS
+      *****************************************************************
+       77  WS-TRNIN-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-EXCPT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-CKPNT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-TOKC-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-OVFL-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-TENCT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-SIMD-STATUS              PIC X(02) VALUE SPACES.
+
+      *****************************************************************
+      *    COUNTERS
+      *****************************************************************
+       77  WS-CALLS-MADE               PIC 9(09) COMP-3 VALUE 0.
+       77  WS-EXCEPTIONS-WRITTEN       PIC 9(09) COMP-3 VALUE 0.
+       77  WS-OVERFLOWS-WRITTEN        PIC 9(09) COMP-3 VALUE 0.
+       77  WS-SIMULATED-CALLS          PIC 9(09) COMP-3 VALUE 0.
+       77  WS-CKPT-COUNT               PIC 9(09) COMP-3 VALUE 0.
+       77  WS-CKPT-INTERVAL            PIC 9(05)        VALUE 00100.
+       77  WS-RESTART-SEQ-NBR          PIC 9(09) COMP-3 VALUE 0.
+
+      *****************************************************************
+      *    MISCELLANEOUS WORKING FIELDS
+      *****************************************************************
+       77  WS-STUB-PGM-NAME            PIC X(08) VALUE SPACES.
+       77  WS-CURRENT-DATE             PIC X(08) VALUE SPACES.
+       77  WS-CURRENT-TIME             PIC X(06) VALUE SPACES.
+       77  WS-MAX-SCOPE-LEN            PIC S9(09) COMP-5 VALUE 256.
+       77  WS-SCOPE-ERROR-STATUS-CODE  PIC S9(09) COMP-5 VALUE 90001.
+       77  WS-MAX-TOKEN-LEN            PIC S9(09) COMP-5 VALUE 256.
+
+      *****************************************************************
+      *    LENGTH-CALCULATION WORK AREA -- SHARED BY
+      *    4070-CALCULATE-FIELD-LEN-RTN, USED WHEREVER A CREDENTIAL
+      *    FIELD'S ACTUAL DATA LENGTH HAS TO BE DERIVED SINCE BAQTRIN
+      *    CARRIES NO LENGTH FIELD FOR IT.
+      *****************************************************************
+       77  WS-LEN-CALC-FIELD           PIC X(256) VALUE SPACES.
+       77  WS-LEN-CALC-IDX             PIC S9(04) COMP-5 VALUE 0.
+       77  WS-LEN-CALC-RESULT          PIC S9(09) COMP-5 VALUE 0.
+
+      *****************************************************************
+      *    MULTI-TENANT CREDENTIAL TABLE -- LOADED FROM BAQTENCT AT
+      *    STARTUP AND SEARCHED BY BAQTRIN-BUSINESS-UNIT SO ONE RUN
+      *    CAN CYCLE THROUGH SEVERAL TENANTS' CREDENTIALS AGAINST THE
+      *    SAME BAQ-REQUEST-INFO CALL LOGIC.
+      *****************************************************************
+       01  WS-TENANT-TABLE.
+           05 WS-TENTBL-ENTRY OCCURS 50 TIMES.
+              10 WS-TENTBL-BU          PIC X(06).
+              10 WS-TENTBL-CID         PIC X(256).
+              10 WS-TENTBL-SECRET      PIC X(256).
+              10 WS-TENTBL-URI         PIC X(256).
+
+       77  WS-TENANT-COUNT             PIC 9(05) COMP-3 VALUE 0.
+       77  WS-TENANT-IDX               PIC 9(05) COMP-3 VALUE 0.
+       77  WS-TENANT-CLIENTID          PIC X(256) VALUE SPACES.
+       77  WS-TENANT-CLIENT-SECRET     PIC X(256) VALUE SPACES.
+       77  WS-TENANT-SERVER-URI        PIC X(256) VALUE SPACES.
+
+      *****************************************************************
+      *    EFFECTIVE CREDENTIAL FIELDS -- THE OAUTH CLIENT ID/SECRET
+      *    AND SERVER URI ACTUALLY USED FOR THE CURRENT TRANSACTION,
+      *    AFTER ANY TENANT-TABLE OVERRIDE HAS BEEN APPLIED
+      *****************************************************************
+       77  WS-EFFECTIVE-CLIENTID       PIC X(256) VALUE SPACES.
+       77  WS-EFFECTIVE-CLIENT-SECRET  PIC X(256) VALUE SPACES.
+       77  WS-EFFECTIVE-SERVER-URI     PIC X(256) VALUE SPACES.
+
+           COPY BAQRINFO.
+
+       LINKAGE SECTION.
+      *****************************************************************
+      *    LK-PARM-AREA -- OPTIONAL JCL PARM.  A PARM OF 'SIMULATE'
+      *    PUTS THE ENTIRE RUN INTO DRY-RUN MODE (SEE
+      *    5000-CALL-STUB-RTN / BAQ-SIMULATION-SWITCH).
+      *****************************************************************
+       01  LK-PARM-AREA.
+           05 LK-PARM-LEN              PIC S9(04) COMP.
+           05 LK-PARM-DATA              PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-RTN
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-RTN
+               THRU 2000-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 8000-TERMINATE-RTN
+               THRU 8000-EXIT.
+
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE-RTN -- OPEN FILES, PRIME THE LOOP
+      *****************************************************************
+       1000-INITIALIZE-RTN.
+           PERFORM 1050-CHECK-SIMULATION-PARM-RTN
+               THRU 1050-EXIT.
+
+           OPEN INPUT BAQTRNIN.
+           IF WS-TRNIN-STATUS NOT = '00'
+               DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQTRNIN, STATUS = '
+                   WS-TRNIN-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF.
+
+           PERFORM 1100-LOAD-RESTART-POINT-RTN
+               THRU 1100-EXIT.
+           IF WS-EOF
+               GO TO 1000-EXIT
+           END-IF.
+
+      *    A RESTART EXTENDS YESTERDAY'S -- ACTUALLY THIS RUN'S EARLIER
+      *    ATTEMPT'S -- EXCEPTION/AUDIT/OVERFLOW FILES INSTEAD OF
+      *    TRUNCATING THEM, SO RECORDS WRITTEN BEFORE THE ABEND SURVIVE
+      *    ALONGSIDE THE ONES WRITTEN AFTER RESTART.  WS-RESTARTING IS
+      *    SET BY 1100-LOAD-RESTART-POINT-RTN ABOVE.
+           IF WS-RESTARTING
+               OPEN EXTEND BAQEXCPT
+           ELSE
+               OPEN OUTPUT BAQEXCPT
+           END-IF.
+           IF WS-EXCPT-STATUS NOT = '00'
+               DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQEXCPT, STATUS = '
+                   WS-EXCPT-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF.
+
+           PERFORM 1200-OPEN-TOKEN-CACHE-RTN
+               THRU 1200-EXIT.
+           IF WS-EOF
+               GO TO 1000-EXIT
+           END-IF.
+
+           PERFORM 1300-LOAD-TENANT-TABLE-RTN
+               THRU 1300-EXIT.
+
+           IF BAQ-SIMULATION-MODE
+               OPEN INPUT BAQSIMDT
+               IF WS-SIMD-STATUS NOT = '00'
+                   DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQSIMDT, '
+                       'STATUS = ' WS-SIMD-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 1000-EXIT
+               END-IF
+           END-IF.
+
+           IF WS-RESTARTING
+               OPEN EXTEND BAQAUDIT
+           ELSE
+               OPEN OUTPUT BAQAUDIT
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQAUDIT, STATUS = '
+                   WS-AUDIT-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF WS-RESTARTING
+               OPEN EXTEND BAQOVFLW
+           ELSE
+               OPEN OUTPUT BAQOVFLW
+           END-IF.
+           IF WS-OVFL-STATUS NOT = '00'
+               DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQOVFLW, STATUS = '
+                   WS-OVFL-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF.
+
+           PERFORM 3000-READ-TRANSACTION-RTN
+               THRU 3000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1050-CHECK-SIMULATION-PARM-RTN -- A JCL PARM OF 'SIMULATE'
+      *                    PUTS THE WHOLE RUN INTO DRY-RUN MODE
+      *****************************************************************
+       1050-CHECK-SIMULATION-PARM-RTN.
+           MOVE 'N' TO BAQ-SIMULATION-SWITCH.
+           IF LK-PARM-LEN >= 8
+               IF LK-PARM-DATA(1:8) = 'SIMULATE'
+                   MOVE 'Y' TO BAQ-SIMULATION-SWITCH
+                   DISPLAY 'BAQRDRV - RUNNING IN SIMULATION MODE'
+               END-IF
+           END-IF.
+
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1100-LOAD-RESTART-POINT-RTN -- IF A CHECKPOINT FILE EXISTS
+      *                    FROM A PRIOR RUN, FIND THE HIGHEST SEQUENCE
+      *                    NUMBER CHECKPOINTED SO WE CAN SKIP PAST IT
+      *                    ON RESTART, THEN REOPEN THE FILE TO EXTEND
+      *                    IT WITH NEW CHECKPOINTS.
+      *****************************************************************
+       1100-LOAD-RESTART-POINT-RTN.
+           OPEN INPUT BAQCKPNT.
+           IF WS-CKPNT-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING-SWITCH
+               PERFORM 1110-SCAN-CKPNT-RTN
+                   THRU 1110-EXIT
+                   UNTIL WS-CKPNT-EOF
+               CLOSE BAQCKPNT
+               OPEN EXTEND BAQCKPNT
+               IF WS-CKPNT-STATUS NOT = '00'
+                   DISPLAY 'BAQRDRV - OPEN EXTEND FAILED FOR '
+                       'BAQCKPNT, STATUS = ' WS-CKPNT-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               ELSE
+                   IF WS-RESTART-SEQ-NBR > 0
+                       DISPLAY 'BAQRDRV - RESTARTING AFTER SEQ '
+                           WS-RESTART-SEQ-NBR
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT BAQCKPNT
+               IF WS-CKPNT-STATUS NOT = '00'
+                   DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQCKPNT, '
+                       'STATUS = ' WS-CKPNT-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               END-IF
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1110-SCAN-CKPNT-RTN -- ONE READ OF THE EXISTING CHECKPOINT
+      *                           FILE WHILE LOOKING FOR THE LAST
+      *                           RECORD ON IT
+      *****************************************************************
+       1110-SCAN-CKPNT-RTN.
+           READ BAQCKPNT
+               AT END
+                   MOVE 'Y' TO WS-CKPNT-EOF-SWITCH
+               NOT AT END
+                   MOVE BAQCKPT-SEQ-NBR TO WS-RESTART-SEQ-NBR
+           END-READ.
+
+       1110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1200-OPEN-TOKEN-CACHE-RTN -- OPEN THE TOKEN CACHE FOR
+      *                    UPDATE, CREATING IT ON THE FIRST EVER RUN.
+      *                    STATUS 35 (FILE NOT FOUND) IS THE ONLY
+      *                    STATUS TREATED AS "FIRST RUN, CREATE IT" --
+      *                    ANY OTHER NON-ZERO STATUS IS A REAL I/O
+      *                    ERROR AND FAILS THE RUN RATHER THAN RISK
+      *                    RECREATING (AND EMPTYING) AN ALREADY
+      *                    POPULATED CACHE.
+      *****************************************************************
+       1200-OPEN-TOKEN-CACHE-RTN.
+           OPEN I-O BAQTOKC.
+           IF WS-TOKC-STATUS = '35'
+               OPEN OUTPUT BAQTOKC
+               IF WS-TOKC-STATUS NOT = '00'
+                   DISPLAY 'BAQRDRV - OPEN OUTPUT FAILED FOR '
+                       'BAQTOKC, STATUS = ' WS-TOKC-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 1200-EXIT
+               END-IF
+               CLOSE BAQTOKC
+               OPEN I-O BAQTOKC
+               IF WS-TOKC-STATUS NOT = '00'
+                   DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQTOKC, '
+                       'STATUS = ' WS-TOKC-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               END-IF
+           ELSE
+               IF WS-TOKC-STATUS NOT = '00'
+                   DISPLAY 'BAQRDRV - OPEN FAILED FOR BAQTOKC, '
+                       'STATUS = ' WS-TOKC-STATUS
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               END-IF
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1300-LOAD-TENANT-TABLE-RTN -- LOAD THE BUSINESS-UNIT
+      *                    CREDENTIAL CONTROL FILE INTO WS-TENANT-TABLE.
+      *                    THE FILE IS OPTIONAL -- A RUN WITH NO
+      *                    MULTI-TENANT TRANSACTIONS NEED NOT SUPPLY IT.
+      *****************************************************************
+       1300-LOAD-TENANT-TABLE-RTN.
+           OPEN INPUT BAQTENCT.
+           IF WS-TENCT-STATUS = '00'
+               PERFORM 1310-LOAD-ONE-TENANT-RTN
+                   THRU 1310-EXIT
+                   UNTIL WS-TENCT-EOF
+               CLOSE BAQTENCT
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1310-LOAD-ONE-TENANT-RTN -- READ ONE BAQTENCT RECORD INTO
+      *                                THE NEXT TABLE ENTRY
+      *****************************************************************
+       1310-LOAD-ONE-TENANT-RTN.
+           READ BAQTENCT
+               AT END
+                   MOVE 'Y' TO WS-TENCT-EOF-SWITCH
+               NOT AT END
+                   IF WS-TENANT-COUNT < 50
+                       ADD 1 TO WS-TENANT-COUNT
+                       MOVE BAQTEN-BUSINESS-UNIT
+                           TO WS-TENTBL-BU(WS-TENANT-COUNT)
+                       MOVE BAQTEN-OAUTH-CLIENTID
+                           TO WS-TENTBL-CID(WS-TENANT-COUNT)
+                       MOVE BAQTEN-OAUTH-CLIENT-SECRET
+                           TO WS-TENTBL-SECRET(WS-TENANT-COUNT)
+                       MOVE BAQTEN-ZCON-SERVER-URI
+                           TO WS-TENTBL-URI(WS-TENANT-COUNT)
+                   END-IF
+           END-READ.
+
+       1310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-PROCESS-RTN -- ONE ITERATION PER TRANSACTION RECORD
+      *****************************************************************
+       2000-PROCESS-RTN.
+           PERFORM 4000-BUILD-REQUEST-RTN
+               THRU 4000-EXIT.
+
+           PERFORM 5000-CALL-STUB-RTN
+               THRU 5000-EXIT.
+
+           PERFORM 6000-CHECK-RESPONSE-RTN
+               THRU 6000-EXIT.
+
+           ADD 1 TO WS-CALLS-MADE.
+
+           PERFORM 7000-CHECKPOINT-RTN
+               THRU 7000-EXIT.
+
+           PERFORM 3000-READ-TRANSACTION-RTN
+               THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3000-READ-TRANSACTION-RTN -- READ THE NEXT TRANSACTION
+      *                    RECORD THAT HAS NOT ALREADY BEEN PROCESSED
+      *                    ON A PRIOR RUN (SEE 1100-LOAD-RESTART-POINT)
+      *****************************************************************
+       3000-READ-TRANSACTION-RTN.
+           PERFORM 3100-READ-ONE-RTN
+               THRU 3100-EXIT.
+
+           PERFORM 3100-READ-ONE-RTN
+               THRU 3100-EXIT
+               UNTIL WS-EOF
+                  OR BAQTRIN-SEQ-NBR > WS-RESTART-SEQ-NBR.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3100-READ-ONE-RTN -- PHYSICAL READ OF ONE TRANSACTION
+      *                         RECORD FROM BAQTRNIN
+      *****************************************************************
+       3100-READ-ONE-RTN.
+           READ BAQTRNIN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4000-BUILD-REQUEST-RTN -- POPULATE BAQ-REQUEST-INFO FROM
+      *                              THE CURRENT TRANSACTION RECORD
+      *****************************************************************
+       4000-BUILD-REQUEST-RTN.
+           INITIALIZE BAQ-REQUEST-INFO-USER.
+           MOVE BAQTRIN-STUB-NAME TO WS-STUB-PGM-NAME.
+           MOVE 'N' TO WS-SCOPE-INVALID-SWITCH.
+
+           MOVE BAQTRIN-ZCON-SERVER-URI    TO WS-EFFECTIVE-SERVER-URI.
+           MOVE BAQTRIN-OAUTH-CLIENTID     TO WS-EFFECTIVE-CLIENTID.
+           MOVE BAQTRIN-OAUTH-CLIENT-SECRET
+               TO WS-EFFECTIVE-CLIENT-SECRET.
+
+           PERFORM 4050-LOOKUP-TENANT-RTN
+               THRU 4050-EXIT.
+
+           IF WS-TENANT-FOUND
+               MOVE WS-TENANT-SERVER-URI    TO WS-EFFECTIVE-SERVER-URI
+               MOVE WS-TENANT-CLIENTID      TO WS-EFFECTIVE-CLIENTID
+               MOVE WS-TENANT-CLIENT-SECRET
+                   TO WS-EFFECTIVE-CLIENT-SECRET
+           END-IF.
+
+           MOVE WS-EFFECTIVE-SERVER-URI TO BAQ-ZCON-SERVER-URI.
+
+           EVALUATE TRUE
+               WHEN BAQTRIN-MODE-OAUTH
+                   IF BAQ-SIMULATION-MODE
+                       MOVE 'N' TO WS-CACHE-HIT-SWITCH
+                   ELSE
+                       PERFORM 4150-CHECK-TOKEN-CACHE-RTN
+                           THRU 4150-EXIT
+                   END-IF
+                   IF WS-CACHE-HIT
+                       PERFORM 4160-BUILD-TOKEN-FROM-CACHE-RTN
+                           THRU 4160-EXIT
+                   ELSE
+                       PERFORM 4400-VALIDATE-SCOPE-RTN
+                           THRU 4400-EXIT
+                       IF NOT WS-SCOPE-INVALID
+                           PERFORM 4100-BUILD-OAUTH-RTN
+                               THRU 4100-EXIT
+                       END-IF
+                   END-IF
+               WHEN BAQTRIN-MODE-TOKEN
+                   PERFORM 4200-BUILD-TOKEN-RTN
+                       THRU 4200-EXIT
+               WHEN BAQTRIN-MODE-CERT
+                   PERFORM 4300-BUILD-CERT-RTN
+                       THRU 4300-EXIT
+               WHEN OTHER
+                   DISPLAY 'BAQRDRV - UNKNOWN MODE SWITCH FOR SEQ '
+                       BAQTRIN-SEQ-NBR
+           END-EVALUATE.
+
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4050-LOOKUP-TENANT-RTN -- IF THE TRANSACTION CARRIES A
+      *                    BUSINESS UNIT, SEARCH THE TENANT TABLE FOR
+      *                    ITS CREDENTIAL SET
+      *****************************************************************
+       4050-LOOKUP-TENANT-RTN.
+           MOVE 'N' TO WS-TENANT-FOUND-SWITCH.
+           IF BAQTRIN-BUSINESS-UNIT NOT = SPACES
+               PERFORM 4060-COMPARE-ONE-TENANT-RTN
+                   THRU 4060-EXIT
+                   VARYING WS-TENANT-IDX FROM 1 BY 1
+                   UNTIL WS-TENANT-IDX > WS-TENANT-COUNT
+                      OR WS-TENANT-FOUND
+           END-IF.
+
+       4050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4060-COMPARE-ONE-TENANT-RTN -- COMPARE ONE TABLE ENTRY
+      *                    AGAINST THE TRANSACTION'S BUSINESS UNIT
+      *****************************************************************
+       4060-COMPARE-ONE-TENANT-RTN.
+           IF WS-TENTBL-BU(WS-TENANT-IDX) = BAQTRIN-BUSINESS-UNIT
+               MOVE WS-TENTBL-CID(WS-TENANT-IDX)
+                   TO WS-TENANT-CLIENTID
+               MOVE WS-TENTBL-SECRET(WS-TENANT-IDX)
+                   TO WS-TENANT-CLIENT-SECRET
+               MOVE WS-TENTBL-URI(WS-TENANT-IDX)
+                   TO WS-TENANT-SERVER-URI
+               MOVE 'Y' TO WS-TENANT-FOUND-SWITCH
+           END-IF.
+
+       4060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4070-CALCULATE-FIELD-LEN-RTN -- BAQTRIN CARRIES NO LENGTH
+      *                    FIELD FOR ITS CREDENTIAL FIELDS, SO THEIR
+      *                    ACTUAL DATA LENGTH IS DERIVED HERE BY
+      *                    SCANNING BACKWARD FROM THE END OF
+      *                    WS-LEN-CALC-FIELD FOR THE LAST NON-SPACE
+      *                    BYTE.  CALLERS MOVE THE FIELD TO BE MEASURED
+      *                    INTO WS-LEN-CALC-FIELD FIRST AND READ THE
+      *                    ANSWER BACK FROM WS-LEN-CALC-RESULT.
+      *****************************************************************
+       4070-CALCULATE-FIELD-LEN-RTN.
+           MOVE 256 TO WS-LEN-CALC-IDX.
+           PERFORM 4080-SCAN-BACK-ONE-RTN
+               THRU 4080-EXIT
+               UNTIL WS-LEN-CALC-IDX = 0
+                  OR WS-LEN-CALC-FIELD(WS-LEN-CALC-IDX:1) NOT = SPACE.
+           MOVE WS-LEN-CALC-IDX TO WS-LEN-CALC-RESULT.
+
+       4070-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4080-SCAN-BACK-ONE-RTN -- STEP THE SCAN INDEX BACK ONE
+      *                              POSITION TOWARD THE FRONT OF THE
+      *                              FIELD
+      *****************************************************************
+       4080-SCAN-BACK-ONE-RTN.
+           SUBTRACT 1 FROM WS-LEN-CALC-IDX.
+
+       4080-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4100-BUILD-OAUTH-RTN -- FILL BAQ-OAUTH FROM TRANSACTION,
+      *                    USING THE EFFECTIVE (POSSIBLY TENANT-
+      *                    OVERRIDDEN) CLIENT ID AND SECRET
+      *****************************************************************
+       4100-BUILD-OAUTH-RTN.
+           MOVE BAQTRIN-OAUTH-USERNAME      TO BAQ-OAUTH-USERNAME.
+           MOVE BAQTRIN-OAUTH-USERNAME      TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT          TO BAQ-OAUTH-USERNAME-LEN.
+
+           MOVE BAQTRIN-OAUTH-PASSWORD      TO BAQ-OAUTH-PASSWORD.
+           MOVE BAQTRIN-OAUTH-PASSWORD      TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT          TO BAQ-OAUTH-PASSWORD-LEN.
+
+           MOVE WS-EFFECTIVE-CLIENTID       TO BAQ-OAUTH-CLIENTID.
+           MOVE WS-EFFECTIVE-CLIENTID       TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT          TO BAQ-OAUTH-CLIENTID-LEN.
+
+           MOVE WS-EFFECTIVE-CLIENT-SECRET  TO BAQ-OAUTH-CLIENT-SECRET.
+           MOVE WS-EFFECTIVE-CLIENT-SECRET  TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT
+               TO BAQ-OAUTH-CLIENT-SECRET-LEN.
+
+           IF BAQTRIN-OAUTH-SCOPE-LEN > 0
+               SET BAQ-OAUTH-SCOPE-PTR TO ADDRESS OF BAQTRIN-OAUTH-SCOPE
+               MOVE BAQTRIN-OAUTH-SCOPE-LEN TO BAQ-OAUTH-SCOPE-LEN
+           ELSE
+               SET BAQ-OAUTH-SCOPE-PTR TO NULL
+               MOVE 0 TO BAQ-OAUTH-SCOPE-LEN
+           END-IF.
+
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4150-CHECK-TOKEN-CACHE-RTN -- LOOK UP THE OAUTH CLIENT ID
+      *                    ON THE TOKEN CACHE.  A HIT THAT WAS CACHED
+      *                    EARLIER TODAY MEANS WE CAN SKIP OAUTH AND
+      *                    CALL THE STUB WITH THE CACHED JWT INSTEAD.
+      *****************************************************************
+       4150-CHECK-TOKEN-CACHE-RTN.
+           MOVE 'N' TO WS-CACHE-HIT-SWITCH.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-EFFECTIVE-CLIENTID TO BAQTKNC-CLIENTID.
+           READ BAQTOKC
+               KEY IS BAQTKNC-CLIENTID
+               INVALID KEY
+                   MOVE 'N' TO WS-CACHE-HIT-SWITCH
+               NOT INVALID KEY
+                   IF BAQTKNC-CACHED-DATE = WS-CURRENT-DATE
+                       MOVE 'Y' TO WS-CACHE-HIT-SWITCH
+                   END-IF
+           END-READ.
+
+       4150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4160-BUILD-TOKEN-FROM-CACHE-RTN -- FILL BAQ-AUTHTOKEN FROM
+      *                                       THE CACHED JWT
+      *****************************************************************
+       4160-BUILD-TOKEN-FROM-CACHE-RTN.
+           MOVE BAQTKNC-JWT-TOKEN     TO BAQ-TOKEN-USERNAME.
+           MOVE BAQTKNC-JWT-TOKEN-LEN TO BAQ-TOKEN-USERNAME-LEN.
+           MOVE SPACES                TO BAQ-TOKEN-PASSWORD.
+           MOVE 0                     TO BAQ-TOKEN-PASSWORD-LEN.
+
+       4160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4200-BUILD-TOKEN-RTN -- FILL BAQ-AUTHTOKEN FROM TRANSACTION
+      *****************************************************************
+       4200-BUILD-TOKEN-RTN.
+           MOVE BAQTRIN-TOKEN-USERNAME TO BAQ-TOKEN-USERNAME.
+           MOVE BAQTRIN-TOKEN-USERNAME TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT     TO BAQ-TOKEN-USERNAME-LEN.
+
+           MOVE BAQTRIN-TOKEN-PASSWORD TO BAQ-TOKEN-PASSWORD.
+           MOVE BAQTRIN-TOKEN-PASSWORD TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT     TO BAQ-TOKEN-PASSWORD-LEN.
+
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4300-BUILD-CERT-RTN -- FILL BAQ-CLIENTCERT FROM TRANSACTION
+      *                           FOR MUTUAL-TLS STUB CALLS
+      *****************************************************************
+       4300-BUILD-CERT-RTN.
+           MOVE BAQTRIN-CERT-KEYRING TO BAQ-CERT-KEYRING.
+           MOVE BAQTRIN-CERT-KEYRING TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT   TO BAQ-CERT-KEYRING-LEN.
+
+           MOVE BAQTRIN-CERT-LABEL   TO BAQ-CERT-LABEL.
+           MOVE BAQTRIN-CERT-LABEL   TO WS-LEN-CALC-FIELD.
+           PERFORM 4070-CALCULATE-FIELD-LEN-RTN THRU 4070-EXIT.
+           MOVE WS-LEN-CALC-RESULT   TO BAQ-CERT-LABEL-LEN.
+
+       4300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4400-VALIDATE-SCOPE-RTN -- SANITY-CHECK THE RAW OAUTH SCOPE
+      *                    LENGTH ON THE TRANSACTION RECORD BEFORE
+      *                    4100-BUILD-OAUTH-RTN EVER RUNS.  THIS MUST
+      *                    RUN FIRST: 4100 TREATS ANY LENGTH NOT > 0 AS
+      *                    "NO SCOPE" AND BUILDS A NULL POINTER FOR IT,
+      *                    SO A CORRUPT/NEGATIVE LENGTH WOULD OTHERWISE
+      *                    BE SILENTLY NORMALIZED AWAY BEFORE IT COULD
+      *                    BE CAUGHT HERE.  AN UNREASONABLE LENGTH
+      *                    FAILS FAST WITH A CLEAR MESSAGE HERE INSTEAD
+      *                    OF SURFACING AS A CRYPTIC ABEND OR STORAGE
+      *                    VIOLATION DEEP INSIDE THE STUB.
+      *****************************************************************
+       4400-VALIDATE-SCOPE-RTN.
+           IF BAQTRIN-OAUTH-SCOPE-LEN < 0
+              OR BAQTRIN-OAUTH-SCOPE-LEN > WS-MAX-SCOPE-LEN
+               MOVE 'Y' TO WS-SCOPE-INVALID-SWITCH
+               MOVE WS-STUB-PGM-NAME TO BAQ-STUB-NAME
+               MOVE 3 TO BAQ-RETURN-CODE
+               MOVE WS-SCOPE-ERROR-STATUS-CODE TO BAQ-STATUS-CODE
+               MOVE 'INVALID OAUTH SCOPE LENGTH'
+                   TO BAQ-STATUS-MESSAGE
+               MOVE 26 TO BAQ-STATUS-MESSAGE-LEN
+               DISPLAY 'BAQRDRV - INVALID OAUTH SCOPE FOR SEQ '
+                   BAQTRIN-SEQ-NBR
+           END-IF.
+
+       4400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5000-CALL-STUB-RTN -- EITHER DYNAMICALLY CALL THE Z/OS
+      *                    CONNECT STUB NAMED ON THE TRANSACTION
+      *                    RECORD, OR, IN SIMULATION MODE, SUBSTITUTE
+      *                    A CANNED RESPONSE FROM BAQSIMDT.  A
+      *                    TRANSACTION THAT FAILED SCOPE VALIDATION
+      *                    (4400-VALIDATE-SCOPE-RTN) ALREADY HAS ITS
+      *                    RESPONSE BUILT AND SKIPS BOTH.
+      *****************************************************************
+       5000-CALL-STUB-RTN.
+           IF WS-SCOPE-INVALID
+               CONTINUE
+           ELSE
+               IF BAQ-SIMULATION-MODE
+                   PERFORM 5100-SIMULATE-CALL-RTN
+                       THRU 5100-EXIT
+               ELSE
+                   PERFORM 5050-INVOKE-STUB-RTN
+                       THRU 5050-EXIT
+               END-IF
+           END-IF.
+
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5050-INVOKE-STUB-RTN -- DYNAMICALLY CALL THE Z/OS CONNECT
+      *                            STUB NAMED ON THE TRANSACTION RECORD
+      *****************************************************************
+       5050-INVOKE-STUB-RTN.
+           CALL WS-STUB-PGM-NAME USING BAQ-REQUEST-INFO
+                                        BAQ-RESPONSE-INFO
+               ON EXCEPTION
+                   MOVE WS-STUB-PGM-NAME  TO BAQ-STUB-NAME
+                   MOVE 3                 TO BAQ-RETURN-CODE
+                   MOVE 0                 TO BAQ-STATUS-CODE
+                   MOVE 'STUB PROGRAM NOT FOUND'
+                                           TO BAQ-STATUS-MESSAGE
+                   MOVE 23                TO BAQ-STATUS-MESSAGE-LEN
+                   DISPLAY 'BAQRDRV - STUB NOT FOUND: '
+                       WS-STUB-PGM-NAME
+           END-CALL.
+
+       5050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5100-SIMULATE-CALL-RTN -- LOOK UP THE CURRENT STUB NAME ON
+      *                    BAQSIMDT AND HAND BACK ITS CANNED RESPONSE
+      *                    INSTEAD OF CALLING THE REAL STUB
+      *****************************************************************
+       5100-SIMULATE-CALL-RTN.
+           MOVE WS-STUB-PGM-NAME TO BAQSIMD-STUB-NAME.
+           READ BAQSIMDT
+               KEY IS BAQSIMD-STUB-NAME
+               INVALID KEY
+                   MOVE WS-STUB-PGM-NAME  TO BAQ-STUB-NAME
+                   MOVE 4                 TO BAQ-RETURN-CODE
+                   MOVE 0                 TO BAQ-STATUS-CODE
+                   MOVE 'NO SIMULATION DATA FOR THIS STUB'
+                                           TO BAQ-STATUS-MESSAGE
+                   MOVE 33                TO BAQ-STATUS-MESSAGE-LEN
+               NOT INVALID KEY
+                   MOVE WS-STUB-PGM-NAME       TO BAQ-STUB-NAME
+                   MOVE BAQSIMD-RETURN-CODE    TO BAQ-RETURN-CODE
+                   MOVE BAQSIMD-STATUS-CODE    TO BAQ-STATUS-CODE
+                   MOVE BAQSIMD-STATUS-MESSAGE TO BAQ-STATUS-MESSAGE
+                   MOVE BAQSIMD-STATUS-MESSAGE-LEN
+                                           TO BAQ-STATUS-MESSAGE-LEN
+           END-READ.
+
+           ADD 1 TO WS-SIMULATED-CALLS.
+
+       5100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6000-CHECK-RESPONSE-RTN -- WHEN THE STUB CALL DID NOT COME
+      *                    BACK BAQ-SUCCESS, LOG IT TO THE EXCEPTION
+      *                    FILE INSTEAD OF LETTING IT GO UNNOTICED
+      *****************************************************************
+       6000-CHECK-RESPONSE-RTN.
+           IF NOT BAQ-SIMULATION-MODE
+               PERFORM 6050-WRITE-AUDIT-RTN
+                   THRU 6050-EXIT
+           END-IF.
+
+           IF BAQ-STATUS-MESSAGE-LEN > 1024
+               PERFORM 6300-WRITE-OVERFLOW-RTN
+                   THRU 6300-EXIT
+           END-IF.
+
+           IF NOT BAQ-SUCCESS
+               PERFORM 6100-WRITE-EXCEPTION-RTN
+                   THRU 6100-EXIT
+               IF BAQTRIN-MODE-OAUTH AND WS-CACHE-HIT
+                   PERFORM 6110-INVALIDATE-TOKEN-CACHE-RTN
+                       THRU 6110-EXIT
+               END-IF
+           ELSE
+               IF BAQTRIN-MODE-OAUTH AND NOT WS-CACHE-HIT
+                   AND NOT BAQ-SIMULATION-MODE
+                   PERFORM 6200-UPDATE-TOKEN-CACHE-RTN
+                       THRU 6200-EXIT
+               END-IF
+           END-IF.
+
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6050-WRITE-AUDIT-RTN -- WRITE ONE BAQAUDIT RECORD FOR EVERY
+      *                    LIVE CALL MADE, REGARDLESS OF OUTCOME, SO
+      *                    BAQRRPT CAN REPORT TOTAL AND SUCCESSFUL
+      *                    CALL VOLUME PER STUB.  SIMULATED CALLS ARE
+      *                    NEVER WRITTEN HERE (SEE 6000-CHECK-RESPONSE-
+      *                    RTN) SO A DRY RUN CANNOT SKEW A DAY'S
+      *                    RECONCILIATION COUNTS.
+      *****************************************************************
+       6050-WRITE-AUDIT-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           MOVE BAQ-STUB-NAME      TO BAQAUDT-STUB-NAME.
+           MOVE BAQ-RETURN-CODE    TO BAQAUDT-RETURN-CODE.
+           MOVE WS-CURRENT-DATE    TO BAQAUDT-DATE-STAMP.
+
+           WRITE BAQAUDT-RECORD.
+
+       6050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6100-WRITE-EXCEPTION-RTN -- BUILD AND WRITE ONE BAQEXCPT
+      *                                RECORD FOR THE CURRENT CALL
+      *****************************************************************
+       6100-WRITE-EXCEPTION-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE BAQTRIN-SEQ-NBR      TO BAQEXCP-SEQ-NBR.
+           MOVE BAQ-STUB-NAME        TO BAQEXCP-STUB-NAME.
+           MOVE BAQ-RETURN-CODE      TO BAQEXCP-RETURN-CODE.
+           MOVE BAQ-STATUS-CODE      TO BAQEXCP-STATUS-CODE.
+           MOVE BAQ-STATUS-MESSAGE   TO BAQEXCP-STATUS-MESSAGE.
+           MOVE WS-CURRENT-DATE      TO BAQEXCP-DATE-STAMP.
+           MOVE WS-CURRENT-TIME      TO BAQEXCP-TIME-STAMP.
+
+           WRITE BAQEXCP-RECORD.
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN.
+
+       6100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6110-INVALIDATE-TOKEN-CACHE-RTN -- THE STUB CALL REUSED A
+      *                    CACHED TOKEN BUT CAME BACK NON-SUCCESS, SO
+      *                    THE CACHED JWT IS TREATED AS STALE.  DELETE
+      *                    IT SO THE NEXT TRANSACTION FOR THIS CLIENT
+      *                    ID FALLS THROUGH TO A FRESH OAUTH CALL
+      *                    INSTEAD OF RETRYING THE SAME BAD TOKEN FOR
+      *                    THE REST OF THE DAY.
+      *****************************************************************
+       6110-INVALIDATE-TOKEN-CACHE-RTN.
+           MOVE WS-EFFECTIVE-CLIENTID TO BAQTKNC-CLIENTID.
+           DELETE BAQTOKC
+               RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       6110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6200-UPDATE-TOKEN-CACHE-RTN -- A FRESH OAUTH CALL SUCCEEDED,
+      *                    SO CACHE THE JWT IT RETURNED FOR THE REST
+      *                    OF TODAY'S RUNS AGAINST THIS CLIENT ID
+      *****************************************************************
+       6200-UPDATE-TOKEN-CACHE-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-EFFECTIVE-CLIENTID TO BAQTKNC-CLIENTID.
+           MOVE BAQ-STATUS-MESSAGE     TO BAQTKNC-JWT-TOKEN.
+           IF BAQ-STATUS-MESSAGE-LEN > WS-MAX-TOKEN-LEN
+               MOVE WS-MAX-TOKEN-LEN TO BAQTKNC-JWT-TOKEN-LEN
+           ELSE
+               MOVE BAQ-STATUS-MESSAGE-LEN TO BAQTKNC-JWT-TOKEN-LEN
+           END-IF.
+           MOVE WS-CURRENT-DATE        TO BAQTKNC-CACHED-DATE.
+
+           WRITE BAQTKNC-RECORD
+               INVALID KEY
+                   PERFORM 6210-REPLACE-TOKEN-CACHE-RTN
+                       THRU 6210-EXIT
+           END-WRITE.
+
+       6200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6210-REPLACE-TOKEN-CACHE-RTN -- A CACHE ENTRY FOR THIS
+      *                    CLIENT ID ALREADY EXISTS, SO REWRITE IT
+      *                    WITH TODAY'S JWT
+      *****************************************************************
+       6210-REPLACE-TOKEN-CACHE-RTN.
+           READ BAQTOKC
+               KEY IS BAQTKNC-CLIENTID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           MOVE BAQ-STATUS-MESSAGE     TO BAQTKNC-JWT-TOKEN.
+           IF BAQ-STATUS-MESSAGE-LEN > WS-MAX-TOKEN-LEN
+               MOVE WS-MAX-TOKEN-LEN TO BAQTKNC-JWT-TOKEN-LEN
+           ELSE
+               MOVE BAQ-STATUS-MESSAGE-LEN TO BAQTKNC-JWT-TOKEN-LEN
+           END-IF.
+           MOVE WS-CURRENT-DATE        TO BAQTKNC-CACHED-DATE.
+
+           REWRITE BAQTKNC-RECORD.
+
+       6210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6300-WRITE-OVERFLOW-RTN -- BAQ-STATUS-MESSAGE-LEN CAME BACK
+      *                    LARGER THAN BAQ-STATUS-MESSAGE CAN HOLD.
+      *                    CAPTURE WHAT WE HAVE, FLAGGED AS TRUNCATED,
+      *                    WITH THE TRUE LENGTH THE STUB REPORTED.
+      *****************************************************************
+       6300-WRITE-OVERFLOW-RTN.
+           MOVE BAQTRIN-SEQ-NBR        TO BAQOVFL-SEQ-NBR.
+           MOVE BAQ-STUB-NAME          TO BAQOVFL-STUB-NAME.
+           MOVE BAQ-STATUS-MESSAGE-LEN TO BAQOVFL-TOTAL-LEN.
+           MOVE 'Y'                    TO BAQOVFL-TRUNCATED-SWITCH.
+           MOVE BAQ-STATUS-MESSAGE     TO BAQOVFL-MESSAGE-TEXT.
+
+           WRITE BAQOVFL-RECORD.
+           ADD 1 TO WS-OVERFLOWS-WRITTEN.
+
+       6300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7000-CHECKPOINT-RTN -- EVERY WS-CKPT-INTERVAL CALLS, DROP
+      *                           A CHECKPOINT RECORD FOR RESTART
+      *****************************************************************
+       7000-CHECKPOINT-RTN.
+           ADD 1 TO WS-CKPT-COUNT.
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+               PERFORM 7100-WRITE-CHECKPOINT-RTN
+                   THRU 7100-EXIT
+               MOVE 0 TO WS-CKPT-COUNT
+           END-IF.
+
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7100-WRITE-CHECKPOINT-RTN -- BUILD AND WRITE ONE BAQCKPNT
+      *                                 RECORD
+      *****************************************************************
+       7100-WRITE-CHECKPOINT-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE BAQTRIN-SEQ-NBR   TO BAQCKPT-SEQ-NBR.
+           MOVE BAQ-STUB-NAME     TO BAQCKPT-STUB-NAME.
+           MOVE WS-CURRENT-DATE   TO BAQCKPT-DATE-STAMP.
+           MOVE WS-CURRENT-TIME   TO BAQCKPT-TIME-STAMP.
+
+           WRITE BAQCKPT-RECORD.
+
+       7100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    8000-TERMINATE-RTN -- CLOSE FILES, DISPLAY SUMMARY
+      *****************************************************************
+       8000-TERMINATE-RTN.
+           CLOSE BAQTRNIN.
+           CLOSE BAQEXCPT.
+           CLOSE BAQCKPNT.
+           CLOSE BAQTOKC.
+           CLOSE BAQAUDIT.
+           CLOSE BAQOVFLW.
+           IF BAQ-SIMULATION-MODE
+               CLOSE BAQSIMDT
+           END-IF.
+           DISPLAY 'BAQRDRV - TRANSACTIONS PROCESSED: ' WS-CALLS-MADE.
+           DISPLAY 'BAQRDRV - EXCEPTIONS WRITTEN:      '
+               WS-EXCEPTIONS-WRITTEN.
+           DISPLAY 'BAQRDRV - OVERFLOW MESSAGES WRITTEN: '
+               WS-OVERFLOWS-WRITTEN.
+           IF BAQ-SIMULATION-MODE
+               DISPLAY 'BAQRDRV - SIMULATED CALLS:          '
+                   WS-SIMULATED-CALLS
+           END-IF.
+
+       8000-EXIT.
+           EXIT.
