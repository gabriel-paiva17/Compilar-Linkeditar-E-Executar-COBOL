@@ -0,0 +1,27 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE OVERFLOW RECORD LAYOUT WRITTEN BY
+      * BAQRDRV WHENEVER BAQ-STATUS-MESSAGE-LEN COMES BACK LARGER THAN
+      * THE 1024-BYTE BAQ-STATUS-MESSAGE FIELD CAN HOLD.  THE STUB
+      * ITSELF ONLY EVER RETURNS THE FIRST 1024 BYTES IN
+      * BAQ-STATUS-MESSAGE (THAT LIMIT IS PART OF THE BAQRINFO
+      * INTERFACE, NOT SOMETHING THIS DRIVER CONTROLS), SO THIS
+      * RECORD PRESERVES WHAT IS ACTUALLY AVAILABLE ALONG WITH THE
+      * TRUE LENGTH AND A TRUNCATION FLAG, FOR USE ON A VENDOR
+      * SUPPORT TICKET.
+      *
+      * ALL NUMERIC FIELDS ARE DISPLAY (NO COMP/COMP-5) BECAUSE
+      * BAQOVFLW IS ORGANIZATION LINE SEQUENTIAL -- BINARY USAGE ON A
+      * LINE SEQUENTIAL RECORD WRITES A BAD RECORD.
+      *****************************************************************
+       01  BAQOVFL-RECORD.
+         03 BAQOVFL-SEQ-NBR              PIC 9(09).
+         03 BAQOVFL-STUB-NAME            PIC X(08).
+         03 BAQOVFL-TOTAL-LEN            PIC S9(09).
+         03 BAQOVFL-TRUNCATED-SWITCH     PIC X(01).
+            88 BAQOVFL-TRUNCATED           VALUE 'Y'.
+         03 BAQOVFL-MESSAGE-TEXT         PIC X(1024).
