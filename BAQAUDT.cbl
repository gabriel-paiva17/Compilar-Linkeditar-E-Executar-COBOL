@@ -0,0 +1,20 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE AUDIT RECORD LAYOUT WRITTEN BY
+      * BAQRDRV FOR EVERY STUB CALL IT MAKES, SUCCESSFUL OR NOT.
+      * BAQRRPT READS THIS FILE TO BUILD THE DAILY RECONCILIATION
+      * REPORT.  BAQEXCP (SEE BAQEXCP.CBL) ONLY EVER HOLDS THE FAILED
+      * CALLS; THIS FILE IS THE COMPLETE RECORD OF WHAT WAS CALLED.
+      *
+      * ALL NUMERIC FIELDS ARE DISPLAY (NO COMP/COMP-5) BECAUSE
+      * BAQAUDIT IS ORGANIZATION LINE SEQUENTIAL -- BINARY USAGE ON A
+      * LINE SEQUENTIAL RECORD WRITES A BAD RECORD.
+      *****************************************************************
+       01  BAQAUDT-RECORD.
+         03 BAQAUDT-STUB-NAME            PIC X(08).
+         03 BAQAUDT-RETURN-CODE          PIC S9(09).
+         03 BAQAUDT-DATE-STAMP           PIC X(08).
