@@ -0,0 +1,26 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE TOKEN CACHE RECORD LAYOUT USED BY
+      * BAQRDRV TO AVOID RE-AUTHENTICATING AGAINST THE SAME OAUTH
+      * CLIENT ID ON EVERY CALL.  THE FILE IS KEYED BY CLIENT ID.
+      *
+      * A CACHED TOKEN IS CONSIDERED USABLE FOR THE REST OF THE
+      * PROCESSING DAY IT WAS ISSUED ON -- BAQ-RESPONSE-INFO DOES NOT
+      * CARRY A SEPARATE TOKEN-EXPIRY FIELD BACK FROM THE STUB, SO A
+      * SAME-DAY CACHE IS THE SIMPLEST RULE THAT STILL SAVES THE BULK
+      * OF THE RE-AUTHENTICATION TRAFFIC DURING A NIGHTLY BATCH WINDOW.
+      *
+      * BAQTKNC-JWT-TOKEN IS SIZED TO MATCH BAQ-TOKEN-USERNAME IN
+      * BAQRINFO, THE FIELD A CACHED TOKEN IS EVENTUALLY MOVED INTO TO
+      * DRIVE A STUB CALL -- CACHING MORE THAN THAT WOULD ONLY BE
+      * TRUNCATED LATER ANYWAY.
+      *****************************************************************
+       01  BAQTKNC-RECORD.
+         03 BAQTKNC-CLIENTID             PIC X(256).
+         03 BAQTKNC-JWT-TOKEN            PIC X(256).
+         03 BAQTKNC-JWT-TOKEN-LEN        PIC S9(09) COMP-5.
+         03 BAQTKNC-CACHED-DATE          PIC X(08).
