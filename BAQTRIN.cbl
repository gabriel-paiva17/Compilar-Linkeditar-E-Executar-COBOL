@@ -0,0 +1,41 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * This copybook contains the transaction input record layout   *
+      * read by BAQRDRV, the generic z/OS Connect EE stub driver.    *
+      * One record represents one API call to be made.               *
+      *****************************************************************
+      *
+      * BAQTRIN-MODE-SWITCH permitted values
+      *    VALUE
+      *      O    Populate BAQ-OAUTH credentials for this call
+      *      T    Populate BAQ-AUTHTOKEN credentials for this call
+      *      C    Populate BAQ-CLIENTCERT credentials for this call
+      *
+      * ALL NUMERIC FIELDS ARE DISPLAY (NO COMP/COMP-5) BECAUSE
+      * BAQTRNIN IS ORGANIZATION LINE SEQUENTIAL -- BINARY USAGE ON A
+      * LINE SEQUENTIAL RECORD READS/WRITES A BAD RECORD.
+      *****************************************************************
+       01  BAQTRIN-RECORD.
+         03 BAQTRIN-SEQ-NBR              PIC 9(09).
+         03 BAQTRIN-STUB-NAME            PIC X(08).
+         03 BAQTRIN-MODE-SWITCH          PIC X(01).
+            88 BAQTRIN-MODE-OAUTH          VALUE 'O'.
+            88 BAQTRIN-MODE-TOKEN          VALUE 'T'.
+            88 BAQTRIN-MODE-CERT           VALUE 'C'.
+         03 BAQTRIN-BUSINESS-UNIT        PIC X(06).
+         03 BAQTRIN-OAUTH-USERNAME       PIC X(256).
+         03 BAQTRIN-OAUTH-PASSWORD       PIC X(256).
+         03 BAQTRIN-OAUTH-CLIENTID       PIC X(256).
+         03 BAQTRIN-OAUTH-CLIENT-SECRET  PIC X(256).
+         03 BAQTRIN-OAUTH-SCOPE          PIC X(256).
+         03 BAQTRIN-OAUTH-SCOPE-LEN      PIC S9(09) VALUE 0.
+         03 BAQTRIN-TOKEN-USERNAME       PIC X(256).
+         03 BAQTRIN-TOKEN-PASSWORD       PIC X(256).
+         03 BAQTRIN-CERT-KEYRING         PIC X(256).
+         03 BAQTRIN-CERT-LABEL           PIC X(256).
+         03 BAQTRIN-ZCON-SERVER-URI      PIC X(256).
+         03 FILLER                       PIC X(050).
