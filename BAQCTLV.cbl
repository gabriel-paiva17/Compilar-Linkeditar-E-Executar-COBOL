@@ -0,0 +1,14 @@
+      *****************************************************************
+      *
+      *
+      * Licensed Materials - Property of Enterprise Batch Systems
+      *
+      *****************************************************************
+      * THIS COPYBOOK CONTAINS THE CONTROL RECORD LAYOUT FOR THE
+      * EXPECTED-DAILY-VOLUME CONTROL FILE READ BY BAQRRPT.  ONE
+      * RECORD PER STUB NAME GIVES OPERATIONS A BASELINE TO COMPARE
+      * THE DAY'S ACTUAL CALL VOLUME AGAINST.
+      *****************************************************************
+       01  BAQCTLV-RECORD.
+         03 BAQCTLV-STUB-NAME            PIC X(08).
+         03 BAQCTLV-EXPECTED-VOLUME      PIC 9(09).
